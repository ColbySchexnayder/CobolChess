@@ -8,14 +8,42 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 	SELECT MoveList ASSIGN TO "movelist.txt"
 		ORGANIZATION IS INDEXED
-		ACCESS MODE IS RANDOM
+		ACCESS MODE IS DYNAMIC
 		RECORD KEY IS IDNum.
+	SELECT SaveGame ASSIGN TO "chesssave.txt"
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS SaveFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD MoveList.
 01 MoveData.
 	02 IDNum PIC 9(4).
+	02 MoveFromX PIC 9.
+	02 MoveFromY PIC 9.
+	02 MoveToX PIC 9.
+	02 MoveToY PIC 9.
+	02 MovePieceSym PIC A.
+	02 MoveCaptureFlag PIC X.
+		88 MoveWasCapture VALUE 'Y'.
+	02 MoveTurnNumber PIC 9(4).
+	02 MoveBy PIC A.
+	02 MovePromotionSym PIC A.
+
+FD SaveGame.
+01 SaveData.
+	02 SaveBoardY OCCURS 8 TIMES.
+		03 SaveBoardX OCCURS 8 TIMES PIC X(6).
+	02 SaveWhiteScore PIC 999.
+	02 SaveBlackScore PIC 999.
+	02 SavePlayerTurn PIC A.
+	02 SaveTurnNumber PIC 9(4).
+	02 SavePlyCount PIC 9(4).
+	02 SaveEnPassantFlag PIC X.
+	02 SaveEnPassantTargetX PIC 9.
+	02 SaveEnPassantTargetY PIC 9.
+	02 SaveEnPassantVictimX PIC 9.
+	02 SaveEnPassantVictimY PIC 9.
 
 WORKING-STORAGE SECTION.
 01 ChessBoard.
@@ -27,7 +55,7 @@ WORKING-STORAGE SECTION.
 					88 Black VALUE 'B'.
 					88 White VALUE 'W'.
 					88 Empty VALUE ' '.
-				05 Symbol PIC A VALUE ' '.
+				05 PieceSym PIC A VALUE ' '.
 				05 GameValue PIC 9 VALUE 0.
 				05 CurrentX PIC 9 VALUE 0.
 				05 CurrentY PIC 9 VALUE 0.
@@ -46,48 +74,273 @@ WORKING-STORAGE SECTION.
 	02 SDestX PIC 9 VALUE 0.
 	02 SDestY PIC 9 VALUE 0.
 
+01 SquareInputBuffer PIC X(6) VALUE SPACES.
+01 TranslateFile PIC X VALUE ' '.
+01 TranslateRank PIC 9 VALUE 0.
+01 ResolvedX PIC 9 VALUE 0.
+01 ResolvedY PIC 9 VALUE 0.
+
+01 DrawResponse PIC A VALUE 'N'.
+	88 DrawAccepted VALUE 'Y' 'y'.
+
 01 PlayerTurn PIC A.
 	88 BlacksTurn VALUE 'B'.
 	88 WhitesTurn VALUE 'W'.
-	
+
+01 MoveMadeFlag PIC X VALUE 'N'.
+	88 MoveMade VALUE 'Y'.
+	88 MoveNotMade VALUE 'N'.
+
+01 CaptureMadeFlag PIC X VALUE 'N'.
+	88 CaptureMade VALUE 'Y'.
+
+01 PlyCount PIC 9(4) VALUE 0.
+01 TurnNumber PIC 9(4) VALUE 1.
+
 01 WhiteScore PIC 999 VALUE 0.
 01 BlackScore PIC 999 VALUE 0.
 
+01 PawnEnemy PIC A VALUE ' '.
 01 PromotionChoice PIC X VALUE ' '.
+01 MoveActualPieceSym PIC A VALUE ' '.
+01 MovePromotionSymTemp PIC A VALUE ' '.
 01 TmpVar PIC S99V99 VALUE 0.
 01 TmpVar2 PIC S99V99 VALUE 0.
 01 CheckOrigin PIC 9 VALUE 0.
+01 DiagX PIC 9 VALUE 0.
+01 DiagY PIC 9 VALUE 0.
 
 01 COUNTER PIC 99 VALUE 1.
 
+01 GameOverFlag PIC X VALUE 'N'.
+	88 GameOver VALUE 'Y'.
+01 GameResult PIC X(7) VALUE SPACES.
+
+01 CheckFlag PIC X VALUE 'N'.
+	88 KingInCheck VALUE 'Y'.
+01 ActualCheckFlag PIC X VALUE 'N'.
+	88 ActuallyInCheck VALUE 'Y'.
+01 KCColor PIC A VALUE ' '.
+01 OppColor PIC A VALUE ' '.
+
+01 KingX PIC 9 VALUE 0.
+01 KingY PIC 9 VALUE 0.
+01 KingFoundFlag PIC X VALUE 'N'.
+	88 KingFound VALUE 'Y'.
+01 KingFoundX PIC 9 VALUE 0.
+01 KingFoundY PIC 9 VALUE 0.
+
+01 AttackerX PIC 9 VALUE 0.
+01 AttackerY PIC 9 VALUE 0.
+
+01 SimulationMode PIC X VALUE 'N'.
+	88 Simulating VALUE 'Y'.
+01 AttackTestFlag PIC X VALUE 'N'.
+	88 AttackTestMode VALUE 'Y'.
+
+01 LegalMoveFoundFlag PIC X VALUE 'N'.
+	88 LegalMoveFound VALUE 'Y'.
+01 ScanFromX PIC 9 VALUE 0.
+01 ScanFromY PIC 9 VALUE 0.
+01 ScanToX PIC 9 VALUE 0.
+01 ScanToY PIC 9 VALUE 0.
+
+01 MoveIsSafeFlag PIC X VALUE 'N'.
+	88 MoveIsSafe VALUE 'Y'.
+01 SavedSourcePiece PIC X(6).
+01 SavedDestPiece PIC X(6).
+01 OuterPieceX PIC 9 VALUE 0.
+01 OuterPieceY PIC 9 VALUE 0.
+01 OuterDestX PIC 9 VALUE 0.
+01 OuterDestY PIC 9 VALUE 0.
+
+01 EnPassantFlag PIC X VALUE 'N'.
+	88 EnPassantAvailable VALUE 'Y'.
+01 EnPassantTargetX PIC 9 VALUE 0.
+01 EnPassantTargetY PIC 9 VALUE 0.
+01 EnPassantVictimX PIC 9 VALUE 0.
+01 EnPassantVictimY PIC 9 VALUE 0.
+01 EnPassantCaptureFlag PIC X VALUE 'N'.
+	88 EnPassantCaptureMade VALUE 'Y'.
+01 OuterEnPassantCaptureFlag PIC X VALUE 'N'.
+	88 OuterEnPassantCaptureMade VALUE 'Y'.
+01 SavedEnPassantPiece PIC X(6).
+
+01 SaveFileStatus PIC XX VALUE "00".
+01 ResumeChoice PIC A VALUE 'N'.
+	88 ResumeGame VALUE 'Y' 'y'.
+01 GameLoadedFlag PIC X VALUE 'N'.
+	88 GameLoaded VALUE 'Y'.
+
+01 FileLetters PIC X(8) VALUE "abcdefgh".
+01 TranscriptEndFlag PIC X VALUE 'N'.
+	88 TranscriptEnd VALUE 'Y'.
+01 TranscriptFromFile PIC X.
+01 TranscriptToFile PIC X.
+01 TranscriptToRank PIC 9.
+01 NotationText PIC X(10).
+
+01 CapturedPieces.
+	02 CapturedPieceEntry OCCURS 30 TIMES.
+		03 CapturedOwner PIC A.
+		03 CapturedSym PIC A.
+		03 CapturedValue PIC 9.
+01 CapturedCount PIC 99 VALUE 0.
+01 CapturedAtX PIC 9 VALUE 0.
+01 CapturedAtY PIC 9 VALUE 0.
+
+01 TestSquareX PIC 9 VALUE 0.
+01 TestSquareY PIC 9 VALUE 0.
+01 SquareAttackedFlag PIC X VALUE 'N'.
+	88 SquareAttacked VALUE 'Y'.
+
+01 CastleKingX PIC 9 VALUE 0.
+01 CastleKingY PIC 9 VALUE 0.
+01 CastleDestX PIC 9 VALUE 0.
+01 CastleRookFromX PIC 9 VALUE 0.
+01 CastleRookToX PIC 9 VALUE 0.
+01 CastleBlockedFlag PIC X VALUE 'N'.
+	88 CastleBlocked VALUE 'Y'.
+
 PROCEDURE DIVISION.
 
-SET X Y TO 1
+DISPLAY "Resume saved game? (Y/N)"
+ACCEPT ResumeChoice
 
-PERFORM InitBoard VARYING Y FROM 1 BY 1 UNTIL Y > BoardHeight
-	AFTER X FROM 1 BY 1 UNTIL X > BoardWidth
-	
+IF ResumeGame THEN
+	PERFORM loadCheckpoint
+END-IF
+
+IF NOT GameLoaded THEN
+	SET X Y TO 1
+
+	PERFORM InitBoard VARYING Y FROM 1 BY 1 UNTIL Y > BoardHeight
+		AFTER X FROM 1 BY 1 UNTIL X > BoardWidth
 
-MOVE 'W' TO PlayerTurn
+
+	MOVE 'W' TO PlayerTurn
+END-IF
+
+IF GameLoaded THEN
+	OPEN I-O MoveList
+ELSE
+	OPEN OUTPUT MoveList
+	CLOSE MoveList
+	OPEN I-O MoveList
+END-IF
 
 PERFORM FOREVER
-	
+
 	PERFORM displayBoard VARYING Y FROM 1 BY 1 UNTIL Y > BoardHeight
 		AFTER X FROM 1 BY 1 UNTIL X > BoardWidth
-	
-	DISPLAY "Choose piece to move (11 - 88, 99 to Quit)"
-	ACCEPT SelectedPiece
-	IF SelectedPiece = 99 THEN
+
+	DISPLAY "PlayerTurn: " PlayerTurn
+	DISPLAY "Choose piece to move (e2 or 11 - 88, 99 Quit, 00 Save, 01 Transcript, resign, draw)"
+	ACCEPT SquareInputBuffer
+	IF SquareInputBuffer = "99" THEN
 		EXIT PERFORM
 	END-IF
-	DISPLAY "Choose destination (11 - 88)"
-	ACCEPT SelectedDestination
-	PERFORM checkValidMove
-	
+
+	IF SquareInputBuffer = "resign" THEN
+		PERFORM handleResignation
+		EXIT PERFORM
+	END-IF
+
+	IF SquareInputBuffer = "draw" THEN
+		PERFORM handleDrawOffer
+		IF GameOver THEN
+			EXIT PERFORM
+		END-IF
+	ELSE
+		IF SquareInputBuffer = "00" THEN
+			PERFORM saveCheckpoint
+		ELSE
+			IF SquareInputBuffer = "01" THEN
+				PERFORM generateTranscript
+			ELSE
+				PERFORM translateSquareInput
+				MOVE ResolvedX TO SPieceX
+				MOVE ResolvedY TO SPieceY
+
+				DISPLAY "Choose destination (e4 or 11 - 88)"
+				ACCEPT SquareInputBuffer
+				PERFORM translateSquareInput
+				MOVE ResolvedX TO SDestX
+				MOVE ResolvedY TO SDestY
+
+				PERFORM checkValidMove
+
+				IF GameOver THEN
+					EXIT PERFORM
+				END-IF
+			END-IF
+		END-IF
+	END-IF
+
 END-PERFORM
 
+PERFORM generateTranscript
+
+CLOSE MoveList
+
+PERFORM displayCapturedSummary
+
+IF GameOver THEN
+	DISPLAY "Result: " GameResult
+END-IF
+
 STOP RUN.
 
+saveCheckpoint.
+	OPEN OUTPUT SaveGame
+	PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > BoardHeight
+		AFTER X FROM 1 BY 1 UNTIL X > BoardWidth
+			MOVE Piece(X, Y) TO SaveBoardX(X, Y)
+	END-PERFORM
+	MOVE WhiteScore TO SaveWhiteScore
+	MOVE BlackScore TO SaveBlackScore
+	MOVE PlayerTurn TO SavePlayerTurn
+	MOVE TurnNumber TO SaveTurnNumber
+	MOVE PlyCount TO SavePlyCount
+	MOVE EnPassantFlag TO SaveEnPassantFlag
+	MOVE EnPassantTargetX TO SaveEnPassantTargetX
+	MOVE EnPassantTargetY TO SaveEnPassantTargetY
+	MOVE EnPassantVictimX TO SaveEnPassantVictimX
+	MOVE EnPassantVictimY TO SaveEnPassantVictimY
+	WRITE SaveData
+	CLOSE SaveGame
+	DISPLAY "Game saved".
+
+loadCheckpoint.
+	MOVE 'N' TO GameLoadedFlag
+	OPEN INPUT SaveGame
+	IF SaveFileStatus = "00" THEN
+		READ SaveGame
+		IF SaveFileStatus = "00" THEN
+			PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > BoardHeight
+				AFTER X FROM 1 BY 1 UNTIL X > BoardWidth
+					MOVE SaveBoardX(X, Y) TO Piece(X, Y)
+			END-PERFORM
+			MOVE SaveWhiteScore TO WhiteScore
+			MOVE SaveBlackScore TO BlackScore
+			MOVE SavePlayerTurn TO PlayerTurn
+			MOVE SaveTurnNumber TO TurnNumber
+			MOVE SavePlyCount TO PlyCount
+			MOVE SaveEnPassantFlag TO EnPassantFlag
+			MOVE SaveEnPassantTargetX TO EnPassantTargetX
+			MOVE SaveEnPassantTargetY TO EnPassantTargetY
+			MOVE SaveEnPassantVictimX TO EnPassantVictimX
+			MOVE SaveEnPassantVictimY TO EnPassantVictimY
+			MOVE 'Y' TO GameLoadedFlag
+			DISPLAY "Game resumed"
+		ELSE
+			DISPLAY "No saved game found, starting a new game"
+		END-IF
+		CLOSE SaveGame
+	ELSE
+		DISPLAY "No saved game found, starting a new game"
+	END-IF.
+
 InitBoard.
 	EVALUATE Y
 		WHEN 1
@@ -146,12 +399,53 @@ InitBoard.
 
 
 displayBoard.
-	DISPLAY "|" OWNER(X, Y) SYMBOL(X, Y) "|" WITH NO ADVANCING
+	DISPLAY "|" OWNER(X, Y) PieceSym(X, Y) "|" WITH NO ADVANCING
 	
 	IF x = BoardWidth THEN
 		DISPLAY " "
 	END-IF.
 
+translateSquareInput.
+	IF SquareInputBuffer(1:1) IS ALPHABETIC THEN
+		MOVE SquareInputBuffer(1:1) TO TranslateFile
+		MOVE SquareInputBuffer(2:1) TO TranslateRank
+		MOVE 0 TO ResolvedX
+		PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 8
+			IF FileLetters(COUNTER:1) = TranslateFile THEN
+				MOVE COUNTER TO ResolvedX
+			END-IF
+		END-PERFORM
+		COMPUTE ResolvedY EQUAL 9 - TranslateRank
+	ELSE
+		MOVE SquareInputBuffer(1:1) TO ResolvedX
+		MOVE SquareInputBuffer(2:1) TO ResolvedY
+	END-IF.
+
+handleResignation.
+	MOVE 'Y' TO GameOverFlag
+	IF WhitesTurn THEN
+		MOVE "0-1" TO GameResult
+		DISPLAY "White resigns"
+	ELSE
+		MOVE "1-0" TO GameResult
+		DISPLAY "Black resigns"
+	END-IF.
+
+handleDrawOffer.
+	IF WhitesTurn THEN
+		DISPLAY "Black, accept draw offer? (Y/N)"
+	ELSE
+		DISPLAY "White, accept draw offer? (Y/N)"
+	END-IF
+	ACCEPT DrawResponse
+	IF DrawAccepted THEN
+		MOVE 'Y' TO GameOverFlag
+		MOVE "1/2-1/2" TO GameResult
+		DISPLAY "Draw agreed"
+	ELSE
+		DISPLAY "Draw declined"
+	END-IF.
+
 checkValidMove.
 	DISPLAY "Validating move"
 	IF SPieceX = SDestX AND SPieceY = SDestY THEN
@@ -168,32 +462,337 @@ checkValidMove.
 		EXIT PARAGRAPH
 	END-IF
 	
-	IF OWNER(SPieceX, SPieceY) NOT EQUALS 'W' THEN
+	IF OWNER(SPieceX, SPieceY) NOT EQUAL TO PlayerTurn THEN
 		DISPLAY "Not Your Piece"
 		EXIT PARAGRAPH
 	END-IF
-	
-	EVALUATE Symbol(SPieceX, SPieceY)
+
+	MOVE 'N' TO MoveMadeFlag
+
+	PERFORM dispatchMove
+
+	IF MoveMade THEN
+		PERFORM updateEnPassantState
+		PERFORM logMove
+		IF BlacksTurn THEN
+			ADD 1 TO TurnNumber
+		END-IF
+		PERFORM switchTurn
+		PERFORM evaluateGameState
+	END-IF.
+
+updateEnPassantState.
+	IF PieceSym(SDestX, SDestY) = 'P' AND
+			(SDestY - SPieceY = 2 OR SPieceY - SDestY = 2) THEN
+		MOVE 'Y' TO EnPassantFlag
+		MOVE SDestX TO EnPassantTargetX
+		MOVE SDestX TO EnPassantVictimX
+		MOVE SDestY TO EnPassantVictimY
+		COMPUTE EnPassantTargetY EQUAL (SPieceY + SDestY) / 2
+	ELSE
+		MOVE 'N' TO EnPassantFlag
+	END-IF.
+
+dispatchMove.
+	MOVE 'N' TO EnPassantCaptureFlag
+	EVALUATE PieceSym(SPieceX, SPieceY)
 		WHEN 'P'
 			PERFORM pawnMove
-			EXIT PARAGRAPH
 		WHEN 'N'
 			PERFORM knightMove
-			EXIT PARAGRAPH
 		WHEN 'B'
 			PERFORM bishopMove
-			EXIT PARAGRAPH
 		WHEN 'R'
 			PERFORM rookMove
-			EXIT PARAGRAPH
 		WHEN 'Q'
 			PERFORM queenMove
-			EXIT PARAGRAPH
 		WHEN 'K'
 			PERFORM kingMove
-			EXIT PARAGRAPH
 	END-EVALUATE.
 
+evaluateGameState.
+	MOVE PlayerTurn TO KCColor
+	PERFORM isKingInCheck
+	MOVE CheckFlag TO ActualCheckFlag
+	PERFORM hasLegalMove
+
+	IF ActuallyInCheck AND NOT LegalMoveFound THEN
+		DISPLAY "Checkmate"
+		MOVE 'Y' TO GameOverFlag
+		IF WhitesTurn THEN
+			MOVE "0-1" TO GameResult
+		ELSE
+			MOVE "1-0" TO GameResult
+		END-IF
+	ELSE
+		IF ActuallyInCheck THEN
+			DISPLAY "Check"
+		ELSE
+			IF NOT LegalMoveFound THEN
+				DISPLAY "Stalemate"
+				MOVE 'Y' TO GameOverFlag
+				MOVE "1/2-1/2" TO GameResult
+			END-IF
+		END-IF
+	END-IF.
+
+findKing.
+	MOVE 'N' TO KingFoundFlag
+	PERFORM VARYING KingY FROM 1 BY 1 UNTIL KingY > BoardHeight OR KingFound
+		PERFORM VARYING KingX FROM 1 BY 1 UNTIL KingX > BoardWidth OR KingFound
+			IF OWNER(KingX, KingY) = KCColor AND PieceSym(KingX, KingY) = 'K' THEN
+				MOVE KingX TO KingFoundX
+				MOVE KingY TO KingFoundY
+				MOVE 'Y' TO KingFoundFlag
+			END-IF
+		END-PERFORM
+	END-PERFORM
+	MOVE KingFoundX TO KingX
+	MOVE KingFoundY TO KingY.
+
+isKingInCheck.
+	MOVE 'N' TO CheckFlag
+	PERFORM findKing
+	IF KCColor = 'W' THEN
+		MOVE 'B' TO OppColor
+	ELSE
+		MOVE 'W' TO OppColor
+	END-IF
+
+	PERFORM VARYING AttackerY FROM 1 BY 1 UNTIL AttackerY > BoardHeight OR KingInCheck
+		PERFORM VARYING AttackerX FROM 1 BY 1 UNTIL AttackerX > BoardWidth OR KingInCheck
+			IF OWNER(AttackerX, AttackerY) = OppColor THEN
+				MOVE AttackerX TO SPieceX
+				MOVE AttackerY TO SPieceY
+				MOVE KingX TO SDestX
+				MOVE KingY TO SDestY
+				MOVE 'N' TO MoveMadeFlag
+				MOVE 'Y' TO SimulationMode
+				MOVE 'Y' TO AttackTestFlag
+				PERFORM dispatchMove
+				MOVE 'N' TO AttackTestFlag
+				MOVE 'N' TO SimulationMode
+				IF MoveMade THEN
+					MOVE 'Y' TO CheckFlag
+				END-IF
+			END-IF
+		END-PERFORM
+	END-PERFORM.
+
+isSquareAttacked.
+	MOVE 'N' TO SquareAttackedFlag
+	IF KCColor = 'W' THEN
+		MOVE 'B' TO OppColor
+	ELSE
+		MOVE 'W' TO OppColor
+	END-IF
+
+	PERFORM VARYING AttackerY FROM 1 BY 1 UNTIL AttackerY > BoardHeight OR SquareAttacked
+		PERFORM VARYING AttackerX FROM 1 BY 1 UNTIL AttackerX > BoardWidth OR SquareAttacked
+			IF OWNER(AttackerX, AttackerY) = OppColor THEN
+				MOVE AttackerX TO SPieceX
+				MOVE AttackerY TO SPieceY
+				MOVE TestSquareX TO SDestX
+				MOVE TestSquareY TO SDestY
+				MOVE 'N' TO MoveMadeFlag
+				MOVE 'Y' TO SimulationMode
+				MOVE 'Y' TO AttackTestFlag
+				PERFORM dispatchMove
+				MOVE 'N' TO AttackTestFlag
+				MOVE 'N' TO SimulationMode
+				IF MoveMade THEN
+					MOVE 'Y' TO SquareAttackedFlag
+				END-IF
+			END-IF
+		END-PERFORM
+	END-PERFORM.
+
+hasLegalMove.
+	MOVE 'N' TO LegalMoveFoundFlag
+	PERFORM VARYING ScanFromY FROM 1 BY 1 UNTIL ScanFromY > BoardHeight OR LegalMoveFound
+		PERFORM VARYING ScanFromX FROM 1 BY 1 UNTIL ScanFromX > BoardWidth OR LegalMoveFound
+			IF OWNER(ScanFromX, ScanFromY) = PlayerTurn THEN
+				PERFORM scanDestinationsForLegalMove
+			END-IF
+		END-PERFORM
+	END-PERFORM.
+
+scanDestinationsForLegalMove.
+	PERFORM VARYING ScanToY FROM 1 BY 1 UNTIL ScanToY > BoardHeight OR LegalMoveFound
+		PERFORM VARYING ScanToX FROM 1 BY 1 UNTIL ScanToX > BoardWidth OR LegalMoveFound
+			IF ScanToX NOT EQUAL TO ScanFromX OR ScanToY NOT EQUAL TO ScanFromY THEN
+				MOVE ScanFromX TO SPieceX
+				MOVE ScanFromY TO SPieceY
+				MOVE ScanToX TO SDestX
+				MOVE ScanToY TO SDestY
+				PERFORM isMoveSafe
+				IF MoveIsSafe THEN
+					MOVE 'Y' TO LegalMoveFoundFlag
+				END-IF
+			END-IF
+		END-PERFORM
+	END-PERFORM.
+
+isMoveSafe.
+	MOVE 'N' TO MoveIsSafeFlag
+	MOVE SPieceX TO OuterPieceX
+	MOVE SPieceY TO OuterPieceY
+	MOVE SDestX TO OuterDestX
+	MOVE SDestY TO OuterDestY
+	MOVE Piece(SPieceX, SPieceY) TO SavedSourcePiece
+	MOVE Piece(SDestX, SDestY) TO SavedDestPiece
+	IF EnPassantVictimX > 0 AND EnPassantVictimY > 0 THEN
+		MOVE Piece(EnPassantVictimX, EnPassantVictimY) TO SavedEnPassantPiece
+	END-IF
+
+	MOVE 'N' TO MoveMadeFlag
+	MOVE 'Y' TO SimulationMode
+	PERFORM dispatchMove
+	MOVE 'N' TO SimulationMode
+	MOVE EnPassantCaptureFlag TO OuterEnPassantCaptureFlag
+
+	IF MoveMade THEN
+		MOVE PlayerTurn TO KCColor
+		PERFORM isKingInCheck
+		IF NOT KingInCheck THEN
+			MOVE 'Y' TO MoveIsSafeFlag
+		END-IF
+	END-IF
+
+	MOVE OuterPieceX TO SPieceX
+	MOVE OuterPieceY TO SPieceY
+	MOVE OuterDestX TO SDestX
+	MOVE OuterDestY TO SDestY
+	MOVE SavedSourcePiece TO Piece(SPieceX, SPieceY)
+	MOVE SavedDestPiece TO Piece(SDestX, SDestY)
+	IF OuterEnPassantCaptureMade THEN
+		MOVE SavedEnPassantPiece TO Piece(EnPassantVictimX, EnPassantVictimY)
+	END-IF.
+
+logMove.
+	ADD 1 TO PlyCount
+	MOVE PlyCount TO IDNum
+	MOVE SPieceX TO MoveFromX
+	MOVE SPieceY TO MoveFromY
+	MOVE SDestX TO MoveToX
+	MOVE SDestY TO MoveToY
+	IF MoveActualPieceSym = ' ' THEN
+		MOVE PieceSym(SDestX, SDestY) TO MovePieceSym
+	ELSE
+		MOVE MoveActualPieceSym TO MovePieceSym
+	END-IF
+	MOVE MovePromotionSymTemp TO MovePromotionSym
+	MOVE PlayerTurn TO MoveBy
+	MOVE TurnNumber TO MoveTurnNumber
+	IF CaptureMade THEN
+		MOVE 'Y' TO MoveCaptureFlag
+	ELSE
+		MOVE 'N' TO MoveCaptureFlag
+	END-IF
+	WRITE MoveData
+	MOVE 'N' TO CaptureMadeFlag
+	MOVE ' ' TO MoveActualPieceSym
+	MOVE ' ' TO MovePromotionSymTemp.
+
+generateTranscript.
+	DISPLAY "=== Move Transcript ==="
+	MOVE 'N' TO TranscriptEndFlag
+	MOVE 1 TO IDNum
+	START MoveList KEY IS NOT LESS THAN IDNum
+		INVALID KEY MOVE 'Y' TO TranscriptEndFlag
+	END-START
+
+	PERFORM UNTIL TranscriptEnd
+		READ MoveList NEXT RECORD
+			AT END MOVE 'Y' TO TranscriptEndFlag
+			NOT AT END PERFORM formatTranscriptEntry
+		END-READ
+	END-PERFORM
+	DISPLAY " "
+	DISPLAY "=== End of Transcript ===".
+
+formatTranscriptEntry.
+	MOVE FileLetters(MoveFromX:1) TO TranscriptFromFile
+	MOVE FileLetters(MoveToX:1) TO TranscriptToFile
+	COMPUTE TranscriptToRank EQUAL 9 - MoveToY
+	MOVE SPACES TO NotationText
+
+	IF MovePieceSym = 'K' AND (MoveToX - MoveFromX = 2 OR MoveFromX - MoveToX = 2) THEN
+		IF MoveToX > MoveFromX THEN
+			MOVE "O-O" TO NotationText
+		ELSE
+			MOVE "O-O-O" TO NotationText
+		END-IF
+	ELSE
+		IF MovePieceSym = 'P' THEN
+			IF MovePromotionSym NOT = ' ' THEN
+				IF MoveWasCapture THEN
+					STRING TranscriptFromFile "x" TranscriptToFile TranscriptToRank
+						"=" MovePromotionSym
+						DELIMITED BY SIZE INTO NotationText
+				ELSE
+					STRING TranscriptToFile TranscriptToRank "=" MovePromotionSym
+						DELIMITED BY SIZE INTO NotationText
+				END-IF
+			ELSE
+				IF MoveWasCapture THEN
+					STRING TranscriptFromFile "x" TranscriptToFile TranscriptToRank
+						DELIMITED BY SIZE INTO NotationText
+				ELSE
+					STRING TranscriptToFile TranscriptToRank
+						DELIMITED BY SIZE INTO NotationText
+				END-IF
+			END-IF
+		ELSE
+			IF MoveWasCapture THEN
+				STRING MovePieceSym "x" TranscriptToFile TranscriptToRank
+					DELIMITED BY SIZE INTO NotationText
+			ELSE
+				STRING MovePieceSym TranscriptToFile TranscriptToRank
+					DELIMITED BY SIZE INTO NotationText
+			END-IF
+		END-IF
+	END-IF
+
+	IF MoveBy = 'W' THEN
+		DISPLAY MoveTurnNumber ". " NotationText " " WITH NO ADVANCING
+	ELSE
+		DISPLAY NotationText
+	END-IF.
+
+recordCapturedPiece.
+	IF CapturedCount < 30 THEN
+		ADD 1 TO CapturedCount
+		MOVE OWNER(CapturedAtX, CapturedAtY) TO CapturedOwner(CapturedCount)
+		MOVE PieceSym(CapturedAtX, CapturedAtY) TO CapturedSym(CapturedCount)
+		MOVE GameValue(CapturedAtX, CapturedAtY) TO CapturedValue(CapturedCount)
+	END-IF.
+
+displayCapturedSummary.
+	DISPLAY "=== Captured Pieces ==="
+	DISPLAY "Captured by White: " WITH NO ADVANCING
+	PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > CapturedCount
+		IF CapturedOwner(COUNTER) = 'B' THEN
+			DISPLAY CapturedSym(COUNTER) "(" CapturedValue(COUNTER) ") " WITH NO ADVANCING
+		END-IF
+	END-PERFORM
+	DISPLAY " "
+	DISPLAY "Captured by Black: " WITH NO ADVANCING
+	PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > CapturedCount
+		IF CapturedOwner(COUNTER) = 'W' THEN
+			DISPLAY CapturedSym(COUNTER) "(" CapturedValue(COUNTER) ") " WITH NO ADVANCING
+		END-IF
+	END-PERFORM
+	DISPLAY " "
+	DISPLAY "White score: " WhiteScore "  Black score: " BlackScore.
+
+switchTurn.
+	IF WhitesTurn THEN
+		MOVE 'B' TO PlayerTurn
+	ELSE
+		MOVE 'W' TO PlayerTurn
+	END-IF.
+
 knightMove.
 	IF SPieceY - SDestY = 2 OR SDestY - SPieceY = 2 THEN
 		IF SPieceX - SDestX  = 1 OR SDestX - SPieceX = 1 THEN
@@ -201,7 +800,7 @@ knightMove.
 				PERFORM movePiece
 				EXIT PARAGRAPH
 			END-IF
-			IF OWNER(SDestX, SDestY) = 'B' THEN
+			IF OWNER(SDestX, SDestY) NOT EQUAL TO OWNER(SPieceX, SPieceY) THEN
 				PERFORM takePiece
 				EXIT PARAGRAPH
 			END-IF
@@ -213,49 +812,56 @@ knightMove.
 				PERFORM movePiece
 				EXIT PARAGRAPH
 			END-IF
-			IF OWNER(SDestX, SDestY) = 'B' THEN
+			IF OWNER(SDestX, SDestY) NOT EQUAL TO OWNER(SPieceX, SPieceY) THEN
 				PERFORM takePiece
 				EXIT PARAGRAPH
 			END-IF
 		END-IF
 	END-IF
-	DISPLAY "Invalid knight move".
-	
+	IF NOT Simulating THEN
+		DISPLAY "Invalid knight move"
+	END-IF.
+
 bishopMove.
-	COMPUTE TmpVar EQUAL (SPieceY - SDestY) / (SPieceX - SDestX)
-	IF TmpVar = 1 OR TmpVar = -1 THEN
+	COMPUTE TmpVar EQUAL SPieceY - SDestY
+	COMPUTE TmpVar2 EQUAL SPieceX - SDestX
+	IF TmpVar2 NOT EQUAL TO 0 AND (TmpVar EQUAL TO TmpVar2 OR TmpVar EQUAL TO -TmpVar2) THEN
 		IF SDestY < SPieceY THEN
 			MOVE -1 TO TmpVar
 		ELSE
 			MOVE 1 TO TmpVar
 		END-IF
-		
+
 		IF SDestX < SPieceX THEN
 			MOVE -1 TO TmpVar2
 		ELSE
 			MOVE 1 TO TmpVar2
 		END-IF
-		IF SPieceX - SDestX > 1 OR SPieceX - SDestX < -1 THEN		
-			PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL Y = SDestY
-			
-				IF OWNER(X, Y) NOT EQUALS ' ' THEN
-					DISPLAY "Invalid bishop move"
+		IF SPieceX - SDestX > 1 OR SPieceX - SDestX < -1 THEN
+			PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL SPieceX + (COUNTER * TmpVar2) = SDestX
+				COMPUTE DiagX EQUAL SPieceX + (COUNTER * TmpVar2)
+				COMPUTE DiagY EQUAL SPieceY + (COUNTER * TmpVar)
+				IF OWNER(DiagX, DiagY) NOT EQUAL TO ' ' THEN
+					IF NOT Simulating THEN
+						DISPLAY "Invalid bishop move"
+					END-IF
 					EXIT PARAGRAPH
 				END-IF
-			
-			END-PERFORM		
+			END-PERFORM
 		END-IF
 		IF OWNER(SDestX, SDestY) = ' ' THEN
 			PERFORM movePiece
 			EXIT PARAGRAPH
 		END-IF
-		IF OWNER(SDestX, SDestY) = 'B' THEN
+		IF OWNER(SDestX, SDestY) NOT EQUAL TO OWNER(SPieceX, SPieceY) THEN
 			PERFORM takePiece
 			EXIT PARAGRAPH
 		END-IF
 	END-IF
-	DISPLAY "Invalid bishop move".
-	
+	IF NOT Simulating THEN
+		DISPLAY "Invalid bishop move"
+	END-IF.
+
 rookMove.
 	IF SDestX - SPieceX = 0 THEN
 		COMPUTE TmpVar EQUAL SDestY - SPieceY
@@ -265,24 +871,26 @@ rookMove.
 			MOVE -1 TO TmpVar
 		END-IF
 		COMPUTE CheckOrigin EQUAL SPieceY + TmpVar
-		
+
 		PERFORM VARYING Y FROM CheckOrigin BY TmpVar UNTIL Y = SDestY
-			
-			IF OWNER(SPieceX, Y) NOT EQUALS ' ' THEN
-				DISPLAY "Invalid rook move"
-				EXIT PARAGRAPH
-			END-IF
-			IF OWNER(SDestX, SDestY) = 'B' THEN
-				PERFORM takePiece
-				EXIT PARAGRAPH
-			END-IF
-			IF OWNER(SDestX, SDestY) = ' ' THEN
-				PERFORM movePiece
+
+			IF OWNER(SPieceX, Y) NOT EQUAL TO ' ' THEN
+				IF NOT Simulating THEN
+					DISPLAY "Invalid rook move"
+				END-IF
 				EXIT PARAGRAPH
 			END-IF
 		END-PERFORM
+		IF OWNER(SDestX, SDestY) NOT EQUAL TO OWNER(SPieceX, SPieceY) AND OWNER(SDestX, SDestY) NOT EQUAL TO ' ' THEN
+			PERFORM takePiece
+			EXIT PARAGRAPH
+		END-IF
+		IF OWNER(SDestX, SDestY) = ' ' THEN
+			PERFORM movePiece
+			EXIT PARAGRAPH
+		END-IF
 	END-IF
-	IF SDestY - SDestY = 0 THEN
+	IF SDestY - SPieceY = 0 THEN
 		COMPUTE TmpVar EQUAL SDestX - SPieceX
 		IF TmpVar > 0 THEN
 			MOVE 1 TO TmpVar
@@ -290,132 +898,311 @@ rookMove.
 			MOVE -1 TO TmpVar
 		END-IF
 		COMPUTE CheckOrigin EQUAL SPieceX + TmpVar
-		
+
 		PERFORM VARYING X FROM CheckOrigin BY TmpVar UNTIL X = SDestX
-			
-			IF OWNER(X, SDestY) NOT EQUALS ' ' THEN
-				DISPLAY "Invalid rook move"
-				EXIT PARAGRAPH
-			END-IF
-			IF OWNER(SDestX, SDestY) = 'B' THEN
-				PERFORM takePiece
-				EXIT PARAGRAPH
-			END-IF
-			IF OWNER(SDestX, SDestY) = ' ' THEN
-				PERFORM movePiece
+
+			IF OWNER(X, SDestY) NOT EQUAL TO ' ' THEN
+				IF NOT Simulating THEN
+					DISPLAY "Invalid rook move"
+				END-IF
 				EXIT PARAGRAPH
 			END-IF
 		END-PERFORM
+		IF OWNER(SDestX, SDestY) NOT EQUAL TO OWNER(SPieceX, SPieceY) AND OWNER(SDestX, SDestY) NOT EQUAL TO ' ' THEN
+			PERFORM takePiece
+			EXIT PARAGRAPH
+		END-IF
+		IF OWNER(SDestX, SDestY) = ' ' THEN
+			PERFORM movePiece
+			EXIT PARAGRAPH
+		END-IF
 	END-IF
-	DISPLAY "Invalid rook move".
-	
+	IF NOT Simulating THEN
+		DISPLAY "Invalid rook move"
+	END-IF.
+
 queenMove.
-	PERFORM bishopMove
-	PERFORM rookMove.
-	
+	IF SPieceX - SDestX = 0 OR SPieceY - SDestY = 0 THEN
+		PERFORM rookMove
+	ELSE
+		PERFORM bishopMove
+	END-IF.
+
 kingMove.
 	COMPUTE TmpVar EQUAL SDestX - SPieceX
 	COMPUTE TmpVar2 EQUAL SDestY - SPieceY
-	
-	IF TmpVar < 2 OR TmpVar > -2 THEN
-		IF TmpVar2 < 2 OR TmpVar > -2 THEN
+
+	IF TmpVar NOT LESS THAN -1 AND TmpVar NOT GREATER THAN 1 THEN
+		IF TmpVar2 NOT LESS THAN -1 AND TmpVar2 NOT GREATER THAN 1 THEN
 			IF OWNER(SDestX, SDestY) = ' ' THEN
 				PERFORM movePiece
 				EXIT PARAGRAPH
 			END-IF
-			
-			IF OWNER(SDestX, SDestY) = 'B' THEN
+
+			IF OWNER(SDestX, SDestY) NOT EQUAL TO OWNER(SPieceX, SPieceY) THEN
 				PERFORM takePiece
 				EXIT PARAGRAPH
 			END-IF
 		END-IF
 	END-IF
-	
+
 	*>Castling
-	IF HasNotMoved(SPieceX, SPieceY) AND HasNotMoved(SDestX, SDestY) THEN
-		IF SDestX = 1 AND SDestY = SPieceY THEN
-			PERFORM VARYING X FROM 2 BY 1 UNTIL X = SPieceX
-				IF OWNER(X, SDestY) NOT EQUAL ' ' THEN
-					DISPLAY "Cannot castle"
-					EXIT PARAGRAPH
-				END-IF
-				
-				MOVE Piece(1,8) TO Piece(4, 8)
-				MOVE EmptySpace TO Piece(1, 8)
-				MOVE Piece(SPieceX, SPieceY) TO Piece(3, 8)
-				MOVE EmptySpace TO Piece(SPieceX, SPieceY)
-			END-PERFORM
+	IF NOT Simulating AND HasNotMoved(SPieceX, SPieceY) AND SDestY = SPieceY THEN
+		IF SDestX - SPieceX = 2 THEN
+			PERFORM kingsideCastle
+			EXIT PARAGRAPH
 		END-IF
-		IF SDestX = 8 AND SDestY = SPieceY THEN
-			PERFORM VARYING X FROM 7 BY -1 UNTIL X = SPieceX
-				IF OWNER(X, SDestY) NOT EQUAL ' ' THEN
-					DISPLAY "Cannot castle"
-					EXIT PARAGRAPH
-				END-IF
-				
-				MOVE Piece(8,8) TO Piece(6, 8)
-				MOVE EmptySpace TO Piece(8, 8)
-				MOVE Piece(SPieceX, SPieceY) TO Piece(7, 8)
-				MOVE EmptySpace TO Piece(SPieceX, SPieceY)
-			END-PERFORM
+		IF SPieceX - SDestX = 2 THEN
+			PERFORM queensideCastle
+			EXIT PARAGRAPH
 		END-IF
 	END-IF
-	DISPLAY "Invalid king move".
+	IF NOT Simulating THEN
+		DISPLAY "Invalid king move"
+	END-IF.
+
+kingsideCastle.
+	MOVE SPieceX TO CastleKingX
+	MOVE SPieceY TO CastleKingY
+	MOVE SDestX TO CastleDestX
+	MOVE 'N' TO CastleBlockedFlag
+	MOVE 8 TO CastleRookFromX
+	COMPUTE CastleRookToX EQUAL CastleKingX + 1
+
+	IF PieceSym(CastleRookFromX, CastleKingY) NOT EQUAL TO 'R'
+			OR HasMoved(CastleRookFromX, CastleKingY) THEN
+		MOVE 'Y' TO CastleBlockedFlag
+	END-IF
+	IF OWNER(CastleRookToX, CastleKingY) NOT EQUAL TO ' '
+			OR OWNER(CastleDestX, CastleKingY) NOT EQUAL TO ' ' THEN
+		MOVE 'Y' TO CastleBlockedFlag
+	END-IF
+
+	IF NOT CastleBlocked THEN
+		MOVE OWNER(CastleKingX, CastleKingY) TO KCColor
+		PERFORM isKingInCheck
+		IF KingInCheck THEN
+			MOVE 'Y' TO CastleBlockedFlag
+		END-IF
+	END-IF
+	IF NOT CastleBlocked THEN
+		MOVE CastleRookToX TO TestSquareX
+		MOVE CastleKingY TO TestSquareY
+		PERFORM isSquareAttacked
+		IF SquareAttacked THEN
+			MOVE 'Y' TO CastleBlockedFlag
+		END-IF
+	END-IF
+	IF NOT CastleBlocked THEN
+		MOVE CastleDestX TO TestSquareX
+		MOVE CastleKingY TO TestSquareY
+		PERFORM isSquareAttacked
+		IF SquareAttacked THEN
+			MOVE 'Y' TO CastleBlockedFlag
+		END-IF
+	END-IF
+
+	IF CastleBlocked THEN
+		DISPLAY "Cannot castle"
+		EXIT PARAGRAPH
+	END-IF
+
+	MOVE Piece(CastleRookFromX, CastleKingY) TO Piece(CastleRookToX, CastleKingY)
+	MOVE EmptySpace TO Piece(CastleRookFromX, CastleKingY)
+	MOVE 1 TO Moved(CastleRookToX, CastleKingY)
+	MOVE CastleRookToX TO CurrentX(CastleRookToX, CastleKingY)
+	MOVE CastleKingY TO CurrentY(CastleRookToX, CastleKingY)
+
+	MOVE CastleKingX TO SPieceX
+	MOVE CastleKingY TO SPieceY
+	MOVE CastleDestX TO SDestX
+	MOVE CastleKingY TO SDestY
+	PERFORM movePiece
+	DISPLAY "O-O".
+
+queensideCastle.
+	MOVE SPieceX TO CastleKingX
+	MOVE SPieceY TO CastleKingY
+	MOVE SDestX TO CastleDestX
+	MOVE 'N' TO CastleBlockedFlag
+	MOVE 1 TO CastleRookFromX
+	COMPUTE CastleRookToX EQUAL CastleKingX - 1
+
+	IF PieceSym(CastleRookFromX, CastleKingY) NOT EQUAL TO 'R'
+			OR HasMoved(CastleRookFromX, CastleKingY) THEN
+		MOVE 'Y' TO CastleBlockedFlag
+	END-IF
+	IF OWNER(CastleRookToX, CastleKingY) NOT EQUAL TO ' '
+			OR OWNER(CastleDestX, CastleKingY) NOT EQUAL TO ' '
+			OR OWNER(2, CastleKingY) NOT EQUAL TO ' ' THEN
+		MOVE 'Y' TO CastleBlockedFlag
+	END-IF
+
+	IF NOT CastleBlocked THEN
+		MOVE OWNER(CastleKingX, CastleKingY) TO KCColor
+		PERFORM isKingInCheck
+		IF KingInCheck THEN
+			MOVE 'Y' TO CastleBlockedFlag
+		END-IF
+	END-IF
+	IF NOT CastleBlocked THEN
+		MOVE CastleRookToX TO TestSquareX
+		MOVE CastleKingY TO TestSquareY
+		PERFORM isSquareAttacked
+		IF SquareAttacked THEN
+			MOVE 'Y' TO CastleBlockedFlag
+		END-IF
+	END-IF
+	IF NOT CastleBlocked THEN
+		MOVE CastleDestX TO TestSquareX
+		MOVE CastleKingY TO TestSquareY
+		PERFORM isSquareAttacked
+		IF SquareAttacked THEN
+			MOVE 'Y' TO CastleBlockedFlag
+		END-IF
+	END-IF
+
+	IF CastleBlocked THEN
+		DISPLAY "Cannot castle"
+		EXIT PARAGRAPH
+	END-IF
+
+	MOVE Piece(CastleRookFromX, CastleKingY) TO Piece(CastleRookToX, CastleKingY)
+	MOVE EmptySpace TO Piece(CastleRookFromX, CastleKingY)
+	MOVE 1 TO Moved(CastleRookToX, CastleKingY)
+	MOVE CastleRookToX TO CurrentX(CastleRookToX, CastleKingY)
+	MOVE CastleKingY TO CurrentY(CastleRookToX, CastleKingY)
+
+	MOVE CastleKingX TO SPieceX
+	MOVE CastleKingY TO SPieceY
+	MOVE CastleDestX TO SDestX
+	MOVE CastleKingY TO SDestY
+	PERFORM movePiece
+	DISPLAY "O-O-O".
 
 pawnMove.
+	IF White(SPieceX, SPieceY) THEN
+		MOVE -1 TO TmpVar
+		MOVE 'B' TO PawnEnemy
+	ELSE
+		MOVE 1 TO TmpVar
+		MOVE 'W' TO PawnEnemy
+	END-IF
+
 	IF SDestX - SPieceX = 0 THEN
-		IF SPieceY - SDestY = 1 THEN
+		IF SDestY - SPieceY = TmpVar THEN
 			IF OWNER(SDestX, SDestY) = ' ' THEN
 				PERFORM movePiece
+				IF NOT Simulating THEN
+					MOVE 'P' TO MoveActualPieceSym
+				END-IF
 				PERFORM promotePawn
 				EXIT PARAGRAPH
 			END-IF
 		END-IF
-		IF SPieceY - SDestY = 2 AND HasNotMoved(SPieceX, SPieceY) THEN
-			IF OWNER(SDestX, SDestY) = ' ' AND OWNER(SDestX, SDestY - 1) = ' 'THEN
+		COMPUTE TmpVar2 EQUAL TmpVar + TmpVar
+		IF SDestY - SPieceY = TmpVar2 AND HasNotMoved(SPieceX, SPieceY) THEN
+			IF OWNER(SDestX, SDestY) = ' ' AND OWNER(SDestX, SPieceY + TmpVar) = ' ' THEN
 				PERFORM movePiece
+				IF NOT Simulating THEN
+					MOVE 'P' TO MoveActualPieceSym
+				END-IF
 				PERFORM promotePawn
 				EXIT PARAGRAPH
 			END-IF
 		END-IF
 	END-IF
 	IF SDestX - SPieceX = 1 OR SPieceX - SDestX = 1 THEN
-		IF SPieceY - SDestY = 1 AND OWNER(SDestX, SDestY) = 'B' THEN
+		IF SDestY - SPieceY = TmpVar AND OWNER(SDestX, SDestY) = PawnEnemy THEN
 			PERFORM takePiece
+			IF NOT Simulating THEN
+				MOVE 'P' TO MoveActualPieceSym
+			END-IF
 			PERFORM promotePawn
 			EXIT PARAGRAPH
 		END-IF
+		IF SDestY - SPieceY = TmpVar AND OWNER(SDestX, SDestY) = ' '
+				AND EnPassantAvailable AND SDestX = EnPassantTargetX
+				AND SDestY = EnPassantTargetY THEN
+			PERFORM enPassantCapture
+			EXIT PARAGRAPH
+		END-IF
 	END-IF
-	DISPLAY "Invalid Pawn Move".
+	IF NOT Simulating THEN
+		DISPLAY "Invalid Pawn Move"
+	END-IF.
 
 takePiece.
-	DISPLAY OWNER(SPieceX, SPieceY) Symbol(SPieceX, SPieceY) " takes " 
-					OWNER(SDestX, SDestY) Symbol(SDestX, SDestY)
-	COMPUTE WhiteScore EQUAL WhiteScore + GameValue(SDestX, SDestY)
+	IF NOT Simulating THEN
+		DISPLAY OWNER(SPieceX, SPieceY) PieceSym(SPieceX, SPieceY) " takes "
+						OWNER(SDestX, SDestY) PieceSym(SDestX, SDestY)
+		IF White(SPieceX, SPieceY) THEN
+			COMPUTE WhiteScore EQUAL WhiteScore + GameValue(SDestX, SDestY)
+		ELSE
+			COMPUTE BlackScore EQUAL BlackScore + GameValue(SDestX, SDestY)
+		END-IF
+		MOVE SDestX TO CapturedAtX
+		MOVE SDestY TO CapturedAtY
+		PERFORM recordCapturedPiece
+		MOVE 'Y' TO CaptureMadeFlag
+	END-IF
+	PERFORM movePiece.
+
+enPassantCapture.
+	IF NOT Simulating THEN
+		DISPLAY OWNER(SPieceX, SPieceY) PieceSym(SPieceX, SPieceY) " takes "
+						OWNER(EnPassantVictimX, EnPassantVictimY)
+						PieceSym(EnPassantVictimX, EnPassantVictimY) " en passant"
+		IF White(SPieceX, SPieceY) THEN
+			COMPUTE WhiteScore EQUAL WhiteScore + GameValue(EnPassantVictimX, EnPassantVictimY)
+		ELSE
+			COMPUTE BlackScore EQUAL BlackScore + GameValue(EnPassantVictimX, EnPassantVictimY)
+		END-IF
+		MOVE EnPassantVictimX TO CapturedAtX
+		MOVE EnPassantVictimY TO CapturedAtY
+		PERFORM recordCapturedPiece
+		MOVE 'Y' TO CaptureMadeFlag
+	END-IF
+	IF NOT AttackTestMode THEN
+		MOVE 'Y' TO EnPassantCaptureFlag
+		MOVE EmptySpace TO Piece(EnPassantVictimX, EnPassantVictimY)
+	END-IF
 	PERFORM movePiece.
-			
+
 movePiece.
+	IF AttackTestMode THEN
+		MOVE 'Y' TO MoveMadeFlag
+		EXIT PARAGRAPH
+	END-IF
 	MOVE Piece(SPieceX, SPieceY) TO Piece(SDestX, SDestY)
-	MOVE EmptySpace TO Piece(SPieceX, SPieceY).
+	MOVE EmptySpace TO Piece(SPieceX, SPieceY)
+	MOVE SDestX TO CurrentX(SDestX, SDestY)
+	MOVE SDestY TO CurrentY(SDestX, SDestY)
+	MOVE 1 TO Moved(SDestX, SDestY)
+	MOVE 'Y' TO MoveMadeFlag.
 
 promotePawn.
-	IF SDestY = 1 THEN
+	IF Simulating THEN
+		EXIT PARAGRAPH
+	END-IF
+	IF SDestY = 1 OR SDestY = 8 THEN
 		DISPLAY "Promote pawn (N, B, R, or Q): " WITH NO ADVANCING
 		ACCEPT PromotionChoice
 		EVALUATE PromotionChoice
 			WHEN "N"
-				MOVE "N" TO Symbol(SDestX, SDestY)
+				MOVE "N" TO PieceSym(SDestX, SDestY)
 				MOVE 3 TO GameValue(SDestX, SDestY)
 			WHEN "B"
-				MOVE "B" TO Symbol(SDestX, SDestY)
+				MOVE "B" TO PieceSym(SDestX, SDestY)
 				MOVE 3 TO GameValue(SDestX, SDestY)
 			WHEN "E"
-				MOVE "R" TO Symbol(SDestX, SDestY)
+				MOVE "R" TO PieceSym(SDestX, SDestY)
 				MOVE 5 TO GameValue(SDestX, SDestY)
 			WHEN "Q"
-				MOVE "Q" TO Symbol(SDestX, SDestY)
+				MOVE "Q" TO PieceSym(SDestX, SDestY)
 				MOVE 9 TO GameValue(SDestX, SDestY)
 		END-EVALUATE
+		MOVE PieceSym(SDestX, SDestY) TO MovePromotionSymTemp
 	END-IF.
 
 END PROGRAM Chess.
